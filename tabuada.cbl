@@ -1,20 +1,24 @@
       *> ***************************************************************
       *>
-      *> Objetivo: Estudo de Tabuada em GnuCOBOL
-      *> Compilar: cobc -x -free tabuada.cbl -o tabuada
-      *> Executar: ./tabuada
+      *> Objetivo: Menu principal do sistema de produtos - splash de
+      *>           abertura (data/hora/cores ja usadas na tabuada) e
+      *>           lancador para o cadastro e os relatorios.
+      *> Compilar: cobc -x -free tabuada.cbl TESTE_INDEX.cbl
+      *>           RELAT_CATALOGO.cbl -o menu
+      *> Executar: ./menu
+      *>
+      *> Historico:
+      *>   - Programa original so imprimia tabuada de multiplicar.
+      *>   - Reaproveitado como MENU-PRINCIPAL: splash com data/hora e
+      *>     menu numerado que chama TESTE-INDEX e RELAT-CATALOGO.
       *>
       *> ***************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. tabuada.
+       PROGRAM-ID. MENU-PRINCIPAL.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           01 CONTADOR         PIC 9(02).
-           01 RESULTADO        PIC ZZ9.
-
-           01 NUMERO           PIC S9(02) VALUE 0.
-           01 NUMERO-EDITADO   PIC Z9.
+           01 OPCAO-MENU       PIC 9(01) VALUE 0.
 
            *> Estrutura para Data
            01 DATA-SISTEMA.
@@ -42,38 +46,46 @@
            01 COR-VERMELHO     PIC X(05) VALUE X"1B5B33316D".
            01 COR-VERDE        PIC X(05) VALUE X"1B5B33326D".
            01 COR-RESET        PIC X(04) VALUE X"1B5B306D".
-       
+
+           01 LK-MODO-RELATORIO   PIC X(08).
+
        PROCEDURE DIVISION.
-           
-           PERFORM UNTIL NUMERO = 99
-               DISPLAY " "
-               DISPLAY "--- MENU TABUADA (99 para SAIR) ---"
-               DISPLAY "Digite um numero (01 a 98): " WITH NO ADVANCING
-               ACCEPT NUMERO
-               
-               IF NUMERO = 99 EXIT PERFORM CYCLE END-IF
 
-               IF NUMERO <= 0
-                   DISPLAY BEEP-SOM COR-VERMELHO 
-                           "Erro: Digite um valor acima de zero."
-                           COR-RESET
-                   EXIT PERFORM CYCLE
-               END-IF
-               
-               MOVE NUMERO TO NUMERO-EDITADO
+           PERFORM EXIBIR-SPLASH
 
+           PERFORM UNTIL OPCAO-MENU = 9
                DISPLAY " "
-               DISPLAY COR-VERDE 
-               DISPLAY "Tabuada do " FUNCTION TRIM(NUMERO-EDITADO) ":"
-               DISPLAY "-------------------"
-               
-               PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 10
-                   MULTIPLY NUMERO BY CONTADOR GIVING RESULTADO
-                   DISPLAY NUMERO-EDITADO " x " CONTADOR " = " RESULTADO
-               END-PERFORM
-               
-               DISPLAY "-------------------" 
-               DISPLAY COR-RESET
+               DISPLAY "--- MENU PRINCIPAL (9 para SAIR) ---"
+               DISPLAY "1 - Cadastro / consulta de produtos"
+               DISPLAY "2 - Catalogo completo (relatorio)"
+               DISPLAY "3 - Alerta de estoque baixo"
+               DISPLAY "4 - Exportar catalogo para CSV"
+               DISPLAY "9 - Sair"
+               DISPLAY "Opcao: " WITH NO ADVANCING
+               ACCEPT OPCAO-MENU
+
+               EVALUATE OPCAO-MENU
+                   WHEN 1
+                       CALL "TESTE-INDEX"
+                       CANCEL "TESTE-INDEX"
+                   WHEN 2
+                       MOVE "CATALOGO" TO LK-MODO-RELATORIO
+                       CALL "RELAT-CATALOGO" USING LK-MODO-RELATORIO
+                       CANCEL "RELAT-CATALOGO"
+                   WHEN 3
+                       MOVE "ESTOQUE" TO LK-MODO-RELATORIO
+                       CALL "RELAT-CATALOGO" USING LK-MODO-RELATORIO
+                       CANCEL "RELAT-CATALOGO"
+                   WHEN 4
+                       MOVE "CSV" TO LK-MODO-RELATORIO
+                       CALL "RELAT-CATALOGO" USING LK-MODO-RELATORIO
+                       CANCEL "RELAT-CATALOGO"
+                   WHEN 9
+                       EXIT PERFORM CYCLE
+                   WHEN OTHER
+                       DISPLAY BEEP-SOM COR-VERMELHO
+                               "Opcao invalida." COR-RESET
+               END-EVALUATE
            END-PERFORM.
 
            *> Captura e formata Data e Hora para o encerramento
@@ -84,11 +96,28 @@
            ACCEPT HORA-SISTEMA FROM TIME.
 
            DISPLAY " "
-           DISPLAY COR-AZUL 
-           DISPLAY DATA-FORMATADA " Ã s " HH-SYS ":" MM-SYS ":" SS-SYS
-                   " :: Sistema encerrado (99). Ate logo!"
+           DISPLAY COR-AZUL
+           DISPLAY DATA-FORMATADA " as " HH-SYS ":" MM-SYS ":" SS-SYS
+                   " :: Sistema encerrado (9). Ate logo!"
            DISPLAY COR-RESET
            DISPLAY " "
 
            STOP RUN.
-           
+
+       EXIBIR-SPLASH.
+           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE DIA-SYS TO DIA-F.
+           MOVE MES-SYS TO MES-F.
+           MOVE ANO-SYS TO ANO-F.
+           ACCEPT HORA-SISTEMA FROM TIME.
+
+           DISPLAY " "
+           DISPLAY COR-VERDE
+           DISPLAY "========================================="
+           DISPLAY "   SISTEMA DE PRODUTOS - MENU PRINCIPAL"
+           DISPLAY "========================================="
+           DISPLAY COR-RESET
+           DISPLAY COR-AZUL
+           DISPLAY DATA-FORMATADA " as " HH-SYS ":" MM-SYS ":" SS-SYS
+           DISPLAY COR-RESET
+           DISPLAY " ".
