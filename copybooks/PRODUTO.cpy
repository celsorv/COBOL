@@ -0,0 +1,15 @@
+      *> ---------------------------------------------------------------
+      *> Layout do registro de produto, compartilhado por TESTE-INDEX
+      *> e pelos programas de relatorio (RELAT-CATALOGO). Mantido num
+      *> copybook para que o layout do arquivo indexado, do arquivo de
+      *> transacoes em lote e dos programas de leitura nunca divirjam.
+      *> ---------------------------------------------------------------
+           01 REG-PRODUTO.
+               05 PROD-ID            PIC 9(03).
+               05 PROD-NOME          PIC X(20).
+               05 PROD-PRECO         PIC 9(05)V99.
+               05 PROD-QTD           PIC 9(05).
+               05 PROD-QTD-MINIMA    PIC 9(05).
+               05 PROD-STATUS        PIC X(01).
+                   88 PROD-ATIVO            VALUE "A".
+                   88 PROD-INATIVO          VALUE "I".
