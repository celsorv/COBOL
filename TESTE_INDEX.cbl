@@ -1,102 +1,768 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. TESTE-INDEX.
-       
+
+      *> ***************************************************************
+      *>
+      *> Objetivo: Cadastro e consulta de produtos (produtos.db), com
+      *>           busca por nome, historico de preco, carga em lote a
+      *>           partir de transacoes.dat, baixa logica (ATIVO/
+      *>           INATIVO), confirmacao de sobrescrita, validacao de
+      *>           entrada, log de erros de E/S e retomada de sessao.
+      *> Compilar: cobc -x -std=ibm -I copybooks TESTE_INDEX.cbl
+      *>           RELAT_CATALOGO.cbl -o menu
+      *> Executar: chamado via MENU-PRINCIPAL, ou LOTE para carga
+      *>           em lote sem interacao
+      *>
+      *> Historico:
+      *>  - PROD-QTD / PROD-QTD-MINIMA e alerta de estoque baixo
+      *>  - Chave alternativa por PROD-NOME (busca por nome)
+      *>  - Historico de preco em HIST-PRECOS no REWRITE
+      *>  - Carga em lote a partir de transacoes.dat
+      *>  - PROD-STATUS (ATIVO/INATIVO) - baixa logica
+      *>  - Confirmacao de sobrescrita e validacao de entrada
+      *>  - FILE STATUS, log de erros e retomada de sessao
+      *>
+      *> ***************************************************************
+
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
                SPECIAL-NAMES.
                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT ARQ-PRODUTOS ASSIGN TO "produtos.db"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS PROD-ID
-                   FILE STATUS IS FS-CONTROLE.
-           
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-PRODUTOS ASSIGN TO "produtos.db"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS PROD-ID
+                       ALTERNATE RECORD KEY IS PROD-NOME
+                           WITH DUPLICATES
+                       FILE STATUS IS FS-CONTROLE.
+
+                   SELECT HIST-PRECOS ASSIGN TO "histprecos.db"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-HISTORICO.
+
+                   SELECT ARQ-ERROS ASSIGN TO "erros.log"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-ERROS.
+
+                   SELECT ARQ-TRANSACOES ASSIGN TO "transacoes.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-TRANSACOES.
+
+                   SELECT ARQ-CHECKPOINT ASSIGN TO "checkpoint.dat"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-CHECKPOINT.
+
        DATA DIVISION.
            FILE SECTION.
                FD ARQ-PRODUTOS.
-                   01 REG-PRODUTO.
-                       05 PROD-ID        PIC 9(03).
-                       05 PROD-NOME      PIC X(20).
-                       05 PROD-PRECO     PIC 9(05)V99.
-               
+               COPY "PRODUTO.cpy".
+
+               FD HIST-PRECOS.
+                   01 REG-HISTORICO.
+                       05 HIST-PROD-ID      PIC 9(03).
+                       05 FILLER            PIC X VALUE SPACE.
+                       05 HIST-PRECO-ANTIGO PIC 9(05)V99.
+                       05 FILLER            PIC X VALUE SPACE.
+                       05 HIST-PRECO-NOVO   PIC 9(05)V99.
+                       05 FILLER            PIC X VALUE SPACE.
+                       05 HIST-DATA.
+                           10 HIST-ANO      PIC 9(04).
+                           10 HIST-MES      PIC 9(02).
+                           10 HIST-DIA      PIC 9(02).
+                       05 FILLER            PIC X VALUE SPACE.
+                       05 HIST-HORA.
+                           10 HIST-HH       PIC 9(02).
+                           10 HIST-MM       PIC 9(02).
+                           10 HIST-SS       PIC 9(02).
+
+               FD ARQ-ERROS.
+                   01 REG-ERRO.
+                       05 ERRO-DATA.
+                           10 ERRO-ANO      PIC 9(04).
+                           10 ERRO-MES      PIC 9(02).
+                           10 ERRO-DIA      PIC 9(02).
+                       05 FILLER            PIC X VALUE SPACE.
+                       05 ERRO-HORA.
+                           10 ERRO-HH       PIC 9(02).
+                           10 ERRO-MM       PIC 9(02).
+                           10 ERRO-SS       PIC 9(02).
+                       05 FILLER            PIC X VALUE SPACE.
+                       05 ERRO-PROD-ID      PIC 9(03).
+                       05 FILLER            PIC X VALUE SPACE.
+                       05 ERRO-OPERACAO     PIC X(10).
+                       05 FILLER            PIC X VALUE SPACE.
+                       05 ERRO-FS           PIC X(02).
+                       05 FILLER            PIC X VALUE SPACE.
+                       05 ERRO-MSG          PIC X(35).
+
+               FD ARQ-TRANSACOES.
+               COPY "PRODUTO.cpy"
+                   REPLACING ==REG-PRODUTO==      BY ==REG-TRANSACAO==
+                             ==PROD-ID==          BY ==TRAN-ID==
+                             ==PROD-NOME==        BY ==TRAN-NOME==
+                             ==PROD-PRECO==       BY ==TRAN-PRECO==
+                             ==PROD-QTD-MINIMA==  BY ==TRAN-QTD-MINIMA==
+                             ==PROD-QTD==         BY ==TRAN-QTD==
+                             ==PROD-STATUS==      BY ==TRAN-STATUS==
+                             ==PROD-ATIVO==       BY ==TRAN-ATIVO==
+                             ==PROD-INATIVO==     BY ==TRAN-INATIVO==.
+
+               FD ARQ-CHECKPOINT.
+                   01 REG-CHECKPOINT.
+                       05 CKPT-STATUS       PIC X(01).
+                           88 CKPT-EM-ANDAMENTO  VALUE "E".
+                           88 CKPT-CONCLUIDO      VALUE "C".
+                       05 CKPT-MODO         PIC X(01).
+                       05 CKPT-ULTIMO-ID    PIC 9(03).
+                       05 CKPT-ULTIMA-LINHA PIC 9(05).
+
            WORKING-STORAGE SECTION.
                01 FS-CONTROLE        PIC XX.
+               01 FS-HISTORICO       PIC XX.
+               01 FS-ERROS           PIC XX.
+               01 FS-TRANSACOES      PIC XX.
+               01 FS-CHECKPOINT      PIC XX.
+
                01 WS-RESPOSTA        PIC X VALUE "S".
                01 WS-CONTADOR        PIC 9(02) VALUE 0.
                01 WS-PRECO-ED        PIC ZZZZ9,99.
                01 WS-LINHA           PIC X(51) VALUE ALL "-".
-    
+               01 WS-OPCAO           PIC 9(02) VALUE 99.
+
+               01 WS-MODO-ATUAL      PIC X(01) VALUE "I".
+                   88 WS-MODO-LOTE          VALUE "L".
+
+               01 WS-NOVO-PRODUTO.
+                   05 WS-NOVO-ID          PIC 9(03).
+                   05 WS-NOVO-NOME        PIC X(20).
+                   05 WS-NOVO-PRECO       PIC 9(05)V99.
+                   05 WS-NOVO-QTD         PIC 9(05).
+                   05 WS-NOVO-QTD-MINIMA  PIC 9(05).
+                   05 WS-NOVO-STATUS      PIC X(01) VALUE "A".
+                       88 WS-NOVO-ATIVO          VALUE "A".
+                       88 WS-NOVO-INATIVO        VALUE "I".
+
+               01 WS-ENTRADA-VALIDA  PIC X(01).
+                   88 WS-VALIDA             VALUE "S".
+               01 WS-PRODUTO-EXISTE  PIC X(01).
+                   88 WS-EXISTE             VALUE "S".
+               01 WS-CONFIRMA        PIC X(01).
+                   88 WS-CONFIRMADO         VALUES "S", "s".
+               01 WS-PRECO-ANTIGO-ED PIC ZZZZ9,99.
+
+               01 WS-ID-CONSULTA     PIC 9(03).
+               01 WS-NOME-BUSCA      PIC X(20).
+               01 WS-FIM-BUSCA       PIC X(01).
+               01 WS-FIM-LOTE        PIC X(01).
+               01 WS-INCLUIR-INATIVOS PIC X(01) VALUE "N".
+                   88 WS-MOSTRAR-INATIVOS   VALUES "S", "s".
+
+               01 WS-QTD-INCLUIDOS   PIC 9(05) VALUE 0.
+               01 WS-QTD-ATUALIZADOS PIC 9(05) VALUE 0.
+               01 WS-QTD-REJEITADOS  PIC 9(05) VALUE 0.
+               01 WS-LINHA-TRANS     PIC 9(05) VALUE 0.
+               01 WS-LINHA-RETOMADA  PIC 9(05) VALUE 0.
+
+               01 WS-PARAM-INICIAL   PIC X(10).
+
+               01 WS-ERRO-OPERACAO   PIC X(10).
+               01 WS-ERRO-FS         PIC XX.
+               01 WS-ERRO-MSG        PIC X(35).
+               01 WS-ERRO-ID         PIC 9(03) VALUE 0.
+
+               *> Data/hora do sistema (mesmo padrao de MENU-PRINCIPAL).
+               01 WS-DATA-SISTEMA.
+                   05 WS-ANO-SYS      PIC 9(04).
+                   05 WS-MES-SYS      PIC 9(02).
+                   05 WS-DIA-SYS      PIC 9(02).
+               01 WS-HORA-SISTEMA     PIC 9(08).
+               01 WS-HORA-DETALHADA   REDEFINES WS-HORA-SISTEMA.
+                   05 WS-HH-SYS       PIC 9(02).
+                   05 WS-MM-SYS       PIC 9(02).
+                   05 WS-SS-SYS       PIC 9(02).
+                   05 WS-CC-SYS       PIC 9(02).
+
        PROCEDURE DIVISION.
+           ACCEPT WS-PARAM-INICIAL FROM COMMAND-LINE.
+
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM VERIFICAR-CHECKPOINT.
+
+           IF WS-PARAM-INICIAL = "LOTE"
+               PERFORM CARGA-EM-LOTE
+               PERFORM ENCERRAR-SESSAO
+           ELSE
+               PERFORM LISTAR-REGISTROS
+               PERFORM EXECUTAR-MENU
+               PERFORM ENCERRAR-SESSAO
+           END-IF.
+
+           GOBACK.
+
+       EXECUTAR-MENU.
+           PERFORM UNTIL WS-OPCAO = 0
+               DISPLAY " "
+               DISPLAY "------- CADASTRO DE PRODUTOS -------"
+               DISPLAY "1 - Novo cadastro / atualizar"
+               DISPLAY "2 - Listar ultimos 10"
+               DISPLAY "3 - Listar estoque baixo"
+               DISPLAY "4 - Buscar produto por nome"
+               DISPLAY "5 - Inativar produto"
+               DISPLAY "6 - Carga em lote"
+               DISPLAY "0 - Encerrar"
+               DISPLAY "Opcao: " WITH NO ADVANCING
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN 1 PERFORM CADASTRAR-PRODUTO
+                   WHEN 2 PERFORM LISTAR-REGISTROS
+                   WHEN 3 PERFORM LISTAR-ESTOQUE-BAIXO
+                   WHEN 4 PERFORM BUSCAR-POR-NOME
+                   WHEN 5 PERFORM INATIVAR-PRODUTO
+                   WHEN 6 PERFORM CARGA-EM-LOTE
+                   WHEN 0 DISPLAY "Encerrando..."
+                   WHEN OTHER DISPLAY "Opcao invalida."
+               END-EVALUATE
+           END-PERFORM.
+
+       ABRIR-ARQUIVOS.
            OPEN I-O ARQ-PRODUTOS
            IF FS-CONTROLE = "35"
                OPEN OUTPUT ARQ-PRODUTOS
                CLOSE ARQ-PRODUTOS
                OPEN I-O ARQ-PRODUTOS
+           END-IF
+           IF FS-CONTROLE NOT = "00"
+               DISPLAY "ERRO FATAL AO ABRIR produtos.db - FS: "
+                       FS-CONTROLE
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND HIST-PRECOS
+           IF FS-HISTORICO = "35"
+               OPEN OUTPUT HIST-PRECOS
+               CLOSE HIST-PRECOS
+               OPEN EXTEND HIST-PRECOS
+           END-IF
+           IF FS-HISTORICO NOT = "00"
+               DISPLAY "ERRO FATAL AO ABRIR histprecos.db - FS: "
+                       FS-HISTORICO
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND ARQ-ERROS
+           IF FS-ERROS = "35"
+               OPEN OUTPUT ARQ-ERROS
+               CLOSE ARQ-ERROS
+               OPEN EXTEND ARQ-ERROS
+           END-IF
+           IF FS-ERROS NOT = "00"
+               DISPLAY "ERRO FATAL AO ABRIR erros.log - FS: "
+                       FS-ERROS
+               STOP RUN
            END-IF.
 
-           *> Primeiro, listamos o que já existe
-           PERFORM LISTAR-REGISTROS.
-
-           *> Depois, entramos no loop de cadastro
-           PERFORM UNTIL WS-RESPOSTA = "N" OR "n"
-               DISPLAY "--- NOVO CADASTRO ---"
-               DISPLAY "ID: " WITH NO ADVANCING
-               ACCEPT PROD-ID
-               DISPLAY "NOME: " WITH NO ADVANCING
-               ACCEPT PROD-NOME
-               DISPLAY "PRECO: " WITH NO ADVANCING
-               ACCEPT PROD-PRECO
-               
-               PERFORM GRAVAR-REGISTRO
-               
-               DISPLAY "Deseja cadastrar outro? (S/N): " 
-               ACCEPT WS-RESPOSTA
-           END-PERFORM.
+       ENCERRAR-SESSAO.
+           MOVE "C" TO CKPT-STATUS
+           PERFORM GRAVAR-CHECKPOINT.
+           CLOSE ARQ-PRODUTOS HIST-PRECOS ARQ-ERROS.
+
+       VERIFICAR-CHECKPOINT.
+           MOVE "C" TO CKPT-STATUS
+           MOVE SPACE TO CKPT-MODO
+           MOVE 0 TO CKPT-ULTIMO-ID
+           MOVE 0 TO CKPT-ULTIMA-LINHA
+           MOVE 0 TO WS-LINHA-RETOMADA
+
+           OPEN INPUT ARQ-CHECKPOINT
+           IF FS-CHECKPOINT = "00"
+               READ ARQ-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM TRATAR-CHECKPOINT-ANTERIOR
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           ELSE
+               IF FS-CHECKPOINT NOT = "35"
+                   MOVE "OPEN CKPT " TO WS-ERRO-OPERACAO
+                   MOVE FS-CHECKPOINT TO WS-ERRO-FS
+                   MOVE "Falha ao abrir checkpoint.dat" TO
+                        WS-ERRO-MSG
+                   MOVE 0 TO WS-ERRO-ID
+                   PERFORM REGISTRAR-ERRO-ARQUIVO
+               END-IF
+           END-IF
+
+           MOVE "E" TO CKPT-STATUS
+           PERFORM GRAVAR-CHECKPOINT.
+
+       TRATAR-CHECKPOINT-ANTERIOR.
+           IF CKPT-EM-ANDAMENTO
+               DISPLAY "AVISO: sessao anterior nao foi encerrada."
+               DISPLAY "Ultimo produto processado: ID "
+                       CKPT-ULTIMO-ID
+               IF CKPT-MODO = "L"
+                   MOVE CKPT-ULTIMA-LINHA TO WS-LINHA-RETOMADA
+                   DISPLAY "Retomando lote a partir da linha "
+                           WS-LINHA-RETOMADA
+               END-IF
+           END-IF.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           IF FS-CHECKPOINT NOT = "00"
+               MOVE "OPEN CKPT " TO WS-ERRO-OPERACAO
+               MOVE FS-CHECKPOINT TO WS-ERRO-FS
+               MOVE "Falha ao abrir checkpoint.dat" TO WS-ERRO-MSG
+               MOVE CKPT-ULTIMO-ID TO WS-ERRO-ID
+               PERFORM REGISTRAR-ERRO-ARQUIVO
+           ELSE
+               WRITE REG-CHECKPOINT
+               IF FS-CHECKPOINT NOT = "00"
+                   MOVE "WRITE CKPT" TO WS-ERRO-OPERACAO
+                   MOVE FS-CHECKPOINT TO WS-ERRO-FS
+                   MOVE "Falha ao gravar checkpoint.dat" TO
+                        WS-ERRO-MSG
+                   MOVE CKPT-ULTIMO-ID TO WS-ERRO-ID
+                   PERFORM REGISTRAR-ERRO-ARQUIVO
+               END-IF
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
 
-           CLOSE ARQ-PRODUTOS.
-           STOP RUN.
+       REGISTRAR-ERRO-ARQUIVO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE WS-ANO-SYS TO ERRO-ANO
+           MOVE WS-MES-SYS TO ERRO-MES
+           MOVE WS-DIA-SYS TO ERRO-DIA
+           MOVE WS-HH-SYS TO ERRO-HH
+           MOVE WS-MM-SYS TO ERRO-MM
+           MOVE WS-SS-SYS TO ERRO-SS
+           MOVE WS-ERRO-ID TO ERRO-PROD-ID
+           MOVE WS-ERRO-OPERACAO TO ERRO-OPERACAO
+           MOVE WS-ERRO-FS TO ERRO-FS
+           MOVE WS-ERRO-MSG TO ERRO-MSG
+           WRITE REG-ERRO.
 
        LISTAR-REGISTROS.
-           DISPLAY "---- ULTIMOS 10 REGISTROS (ORDEM DECRESCENTE) -----"
-           
-           *> 1. Move o maior valor possível para a chave (High-Values)
+           DISPLAY "---- ULTIMOS 10 (ORDEM DECRESCENTE) ----"
+           DISPLAY "Incluir inativos? (S/N): " WITH NO ADVANCING
+           ACCEPT WS-INCLUIR-INATIVOS
+
+           *> Posiciona no fim usando High-Values e le de tras p/frente
            MOVE ALL X"FF" TO PROD-ID
-           
-           *> 2. Posiciona o ponteiro no último registro existente ou logo após
            START ARQ-PRODUTOS KEY IS LESS THAN PROD-ID
-               INVALID KEY 
+               INVALID KEY
                    DISPLAY "ARQUIVO VAZIO!"
                NOT INVALID KEY
                    MOVE 0 TO WS-CONTADOR
-                   
-                   *> 3. Loop limitado a 10 iterações
-                   PERFORM UNTIL WS-CONTADOR >= 10 OR FS-CONTROLE NOT = "00"
-                       
-                       *> O segredo: READ PREVIOUS
+                   PERFORM UNTIL WS-CONTADOR >= 10
+                           OR FS-CONTROLE NOT = "00"
                        READ ARQ-PRODUTOS PREVIOUS
-                           AT END 
+                           AT END
                                CONTINUE
                            NOT AT END
-                               ADD 1 TO WS-CONTADOR
-                               MOVE PROD-PRECO TO WS-PRECO-ED
-                               DISPLAY "ID: " PROD-ID 
-                                       " | NOME: " PROD-NOME 
-                                       " | R$: " WS-PRECO-ED
+                               PERFORM EXIBIR-SE-VISIVEL
                        END-READ
                    END-PERFORM
            END-START
-           
+
+           IF FS-CONTROLE NOT = "00" AND FS-CONTROLE NOT = "10"
+               MOVE "LISTAGEM  " TO WS-ERRO-OPERACAO
+               MOVE FS-CONTROLE TO WS-ERRO-FS
+               MOVE "Erro ao listar ultimos 10" TO WS-ERRO-MSG
+               MOVE 0 TO WS-ERRO-ID
+               PERFORM REGISTRAR-ERRO-ARQUIVO
+           END-IF
+
            MOVE "00" TO FS-CONTROLE
            DISPLAY WS-LINHA.
            DISPLAY " ".
 
+       EXIBIR-SE-VISIVEL.
+           IF PROD-ATIVO OR WS-MOSTRAR-INATIVOS
+               ADD 1 TO WS-CONTADOR
+               MOVE PROD-PRECO TO WS-PRECO-ED
+               DISPLAY "ID: " PROD-ID " | NOME: " PROD-NOME
+               DISPLAY "   R$: " WS-PRECO-ED
+                       " | ESTOQUE: " PROD-QTD
+                       " | SIT: " PROD-STATUS
+           END-IF.
+
+       LISTAR-ESTOQUE-BAIXO.
+           DISPLAY WS-LINHA
+           DISPLAY "---- ESTOQUE NO PONTO DE REPOSICAO OU ABAIXO ----"
+           MOVE LOW-VALUES TO PROD-ID
+           START ARQ-PRODUTOS KEY IS GREATER THAN OR EQUAL TO PROD-ID
+               INVALID KEY
+                   DISPLAY "ARQUIVO VAZIO!"
+               NOT INVALID KEY
+                   MOVE 0 TO WS-CONTADOR
+                   PERFORM UNTIL FS-CONTROLE NOT = "00"
+                       READ ARQ-PRODUTOS NEXT
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               PERFORM EXIBIR-SE-ESTOQUE-BAIXO
+                       END-READ
+                   END-PERFORM
+           END-START
+
+           IF FS-CONTROLE NOT = "00" AND FS-CONTROLE NOT = "10"
+               MOVE "ESTOQUE   " TO WS-ERRO-OPERACAO
+               MOVE FS-CONTROLE TO WS-ERRO-FS
+               MOVE "Erro ao listar estoque baixo" TO WS-ERRO-MSG
+               MOVE 0 TO WS-ERRO-ID
+               PERFORM REGISTRAR-ERRO-ARQUIVO
+           END-IF
+
+           MOVE "00" TO FS-CONTROLE
+           IF WS-CONTADOR = 0
+               DISPLAY "Nenhum produto abaixo do estoque minimo."
+           END-IF
+           DISPLAY WS-LINHA.
+
+       EXIBIR-SE-ESTOQUE-BAIXO.
+           IF PROD-ATIVO AND PROD-QTD <= PROD-QTD-MINIMA
+               ADD 1 TO WS-CONTADOR
+               MOVE PROD-PRECO TO WS-PRECO-ED
+               DISPLAY "ID: " PROD-ID " | NOME: " PROD-NOME
+               DISPLAY "   ESTOQUE: " PROD-QTD
+                       " | MINIMO: " PROD-QTD-MINIMA
+                       " | R$: " WS-PRECO-ED
+           END-IF.
+
+       BUSCAR-POR-NOME.
+           DISPLAY WS-LINHA
+           DISPLAY "NOME A PESQUISAR: " WITH NO ADVANCING
+           ACCEPT WS-NOME-BUSCA
+           MOVE WS-NOME-BUSCA TO PROD-NOME
+           MOVE 0 TO WS-CONTADOR
+           MOVE "N" TO WS-FIM-BUSCA
+
+           START ARQ-PRODUTOS KEY IS GREATER THAN OR EQUAL TO PROD-NOME
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-BUSCA
+                   DISPLAY "NENHUM PRODUTO ENCONTRADO."
+           END-START
+
+           PERFORM UNTIL WS-FIM-BUSCA = "S"
+               READ ARQ-PRODUTOS NEXT
+                   AT END
+                       MOVE "S" TO WS-FIM-BUSCA
+                   NOT AT END
+                       IF PROD-NOME = WS-NOME-BUSCA
+                           PERFORM EXIBIR-ACHADO-POR-NOME
+                       ELSE
+                           MOVE "S" TO WS-FIM-BUSCA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-CONTADOR = 0
+               DISPLAY "NENHUM PRODUTO ENCONTRADO COM ESSE NOME."
+           END-IF
+
+           IF FS-CONTROLE NOT = "00" AND FS-CONTROLE NOT = "10"
+                   AND FS-CONTROLE NOT = "23"
+               MOVE "BUSCA     " TO WS-ERRO-OPERACAO
+               MOVE FS-CONTROLE TO WS-ERRO-FS
+               MOVE "Erro ao buscar por nome" TO WS-ERRO-MSG
+               MOVE 0 TO WS-ERRO-ID
+               PERFORM REGISTRAR-ERRO-ARQUIVO
+           END-IF
+
+           MOVE "00" TO FS-CONTROLE
+           DISPLAY WS-LINHA.
+
+       EXIBIR-ACHADO-POR-NOME.
+           ADD 1 TO WS-CONTADOR
+           MOVE PROD-PRECO TO WS-PRECO-ED
+           DISPLAY "ID: " PROD-ID " | NOME: " PROD-NOME
+           DISPLAY "   R$: " WS-PRECO-ED
+                   " | ESTOQUE: " PROD-QTD
+                   " | SIT: " PROD-STATUS.
+
+       INATIVAR-PRODUTO.
+           DISPLAY WS-LINHA
+           DISPLAY "ID DO PRODUTO A INATIVAR: " WITH NO ADVANCING
+           ACCEPT WS-ID-CONSULTA
+           MOVE WS-ID-CONSULTA TO PROD-ID
+
+           READ ARQ-PRODUTOS
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   PERFORM CONFIRMAR-INATIVACAO
+           END-READ
+
+           IF FS-CONTROLE NOT = "00" AND FS-CONTROLE NOT = "23"
+               MOVE "READ      " TO WS-ERRO-OPERACAO
+               MOVE FS-CONTROLE TO WS-ERRO-FS
+               MOVE "Falha de E/S ao consultar produto" TO
+                    WS-ERRO-MSG
+               MOVE WS-ID-CONSULTA TO WS-ERRO-ID
+               PERFORM REGISTRAR-ERRO-ARQUIVO
+           END-IF.
+
+       CONFIRMAR-INATIVACAO.
+           IF PROD-INATIVO
+               DISPLAY "Produto ja esta INATIVO."
+           ELSE
+               DISPLAY "Produto: " PROD-NOME
+               DISPLAY "Confirma a inativacao? (S/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMADO
+                   PERFORM EFETIVAR-INATIVACAO
+               ELSE
+                   DISPLAY "Operacao cancelada."
+               END-IF
+           END-IF.
+
+       EFETIVAR-INATIVACAO.
+           SET PROD-INATIVO TO TRUE
+           REWRITE REG-PRODUTO
+               INVALID KEY
+                   DISPLAY "ERRO AO INATIVAR PRODUTO."
+               NOT INVALID KEY
+                   DISPLAY "OK: PRODUTO INATIVADO."
+           END-REWRITE
+           IF FS-CONTROLE NOT = "00"
+               MOVE "INATIVAR  " TO WS-ERRO-OPERACAO
+               MOVE FS-CONTROLE TO WS-ERRO-FS
+               MOVE "Falha de E/S ao inativar produto" TO
+                    WS-ERRO-MSG
+               MOVE WS-ID-CONSULTA TO WS-ERRO-ID
+               PERFORM REGISTRAR-ERRO-ARQUIVO
+           END-IF.
+
+       CADASTRAR-PRODUTO.
+           DISPLAY "--- NOVO CADASTRO / ATUALIZACAO ---"
+           DISPLAY "ID: " WITH NO ADVANCING
+           ACCEPT WS-NOVO-ID
+           DISPLAY "NOME: " WITH NO ADVANCING
+           ACCEPT WS-NOVO-NOME
+           DISPLAY "PRECO: " WITH NO ADVANCING
+           ACCEPT WS-NOVO-PRECO
+           DISPLAY "ESTOQUE: " WITH NO ADVANCING
+           ACCEPT WS-NOVO-QTD
+           DISPLAY "ESTOQUE MINIMO: " WITH NO ADVANCING
+           ACCEPT WS-NOVO-QTD-MINIMA
+           MOVE "A" TO WS-NOVO-STATUS
+
+           PERFORM GRAVAR-REGISTRO
+
+           MOVE "I" TO CKPT-MODO
+           MOVE WS-NOVO-ID TO CKPT-ULTIMO-ID
+           PERFORM GRAVAR-CHECKPOINT.
+
+       CARGA-EM-LOTE.
+           MOVE "L" TO WS-MODO-ATUAL
+           MOVE "L" TO CKPT-MODO
+           MOVE 0 TO WS-QTD-INCLUIDOS
+           MOVE 0 TO WS-QTD-ATUALIZADOS
+           MOVE 0 TO WS-QTD-REJEITADOS
+           MOVE 0 TO WS-LINHA-TRANS
+
+           OPEN INPUT ARQ-TRANSACOES
+           IF FS-TRANSACOES NOT = "00"
+               DISPLAY "ERRO AO ABRIR transacoes.dat - FS: "
+                       FS-TRANSACOES
+               MOVE "OPEN LOTE " TO WS-ERRO-OPERACAO
+               MOVE FS-TRANSACOES TO WS-ERRO-FS
+               MOVE "Falha ao abrir transacoes.dat" TO WS-ERRO-MSG
+               MOVE 0 TO WS-ERRO-ID
+               PERFORM REGISTRAR-ERRO-ARQUIVO
+           ELSE
+               PERFORM PROCESSAR-LOTE
+               CLOSE ARQ-TRANSACOES
+               PERFORM EXIBIR-RESUMO-LOTE
+               *> Lote terminou por completo aqui - marca o checkpoint
+               *> como concluido agora, sem esperar o operador escolher
+               *> "0 - Encerrar", senao um abend antes disso faz a
+               *> proxima carga pensar que ainda esta em andamento e
+               *> pular linhas de um transacoes.dat totalmente novo.
+               MOVE "C" TO CKPT-STATUS
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF
+
+           MOVE "I" TO WS-MODO-ATUAL.
+
+       PROCESSAR-LOTE.
+           MOVE "N" TO WS-FIM-LOTE
+           PERFORM UNTIL WS-FIM-LOTE = "S"
+               READ ARQ-TRANSACOES
+                   AT END
+                       MOVE "S" TO WS-FIM-LOTE
+                   NOT AT END
+                       ADD 1 TO WS-LINHA-TRANS
+                       IF WS-LINHA-TRANS > WS-LINHA-RETOMADA
+                           PERFORM PROCESSAR-UMA-TRANSACAO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PROCESSAR-UMA-TRANSACAO.
+           MOVE TRAN-ID TO WS-NOVO-ID
+           MOVE TRAN-NOME TO WS-NOVO-NOME
+           MOVE TRAN-PRECO TO WS-NOVO-PRECO
+           MOVE TRAN-QTD TO WS-NOVO-QTD
+           MOVE TRAN-QTD-MINIMA TO WS-NOVO-QTD-MINIMA
+           MOVE TRAN-STATUS TO WS-NOVO-STATUS
+
+           PERFORM GRAVAR-REGISTRO
+
+           MOVE WS-NOVO-ID TO CKPT-ULTIMO-ID
+           MOVE WS-LINHA-TRANS TO CKPT-ULTIMA-LINHA
+           PERFORM GRAVAR-CHECKPOINT.
+
+       EXIBIR-RESUMO-LOTE.
+           DISPLAY WS-LINHA
+           DISPLAY "---- RESUMO DA CARGA EM LOTE ----"
+           DISPLAY "INCLUIDOS  : " WS-QTD-INCLUIDOS
+           DISPLAY "ATUALIZADOS: " WS-QTD-ATUALIZADOS
+           DISPLAY "REJEITADOS : " WS-QTD-REJEITADOS
+           DISPLAY WS-LINHA.
+
        GRAVAR-REGISTRO.
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           IF WS-NOVO-NOME NOT = SPACES AND WS-NOVO-PRECO > ZERO
+               MOVE "S" TO WS-ENTRADA-VALIDA
+           END-IF
+
+           IF NOT WS-VALIDA
+               DISPLAY "REJEITADO: NOME e PRECO (> zero) obrigatorios."
+               ADD 1 TO WS-QTD-REJEITADOS
+           ELSE
+               MOVE WS-NOVO-ID TO PROD-ID
+               READ ARQ-PRODUTOS
+                   INVALID KEY
+                       MOVE "N" TO WS-PRODUTO-EXISTE
+                   NOT INVALID KEY
+                       MOVE "S" TO WS-PRODUTO-EXISTE
+               END-READ
+
+               IF FS-CONTROLE NOT = "00" AND FS-CONTROLE NOT = "23"
+                   MOVE "READ      " TO WS-ERRO-OPERACAO
+                   MOVE FS-CONTROLE TO WS-ERRO-FS
+                   MOVE "Falha de E/S ao consultar produto" TO
+                        WS-ERRO-MSG
+                   MOVE WS-NOVO-ID TO WS-ERRO-ID
+                   PERFORM REGISTRAR-ERRO-ARQUIVO
+               END-IF
+
+               IF WS-EXISTE
+                   PERFORM ATUALIZAR-PRODUTO-EXISTENTE
+               ELSE
+                   PERFORM INCLUIR-PRODUTO-NOVO
+               END-IF
+           END-IF.
+
+       ATUALIZAR-PRODUTO-EXISTENTE.
+           MOVE PROD-PRECO TO WS-PRECO-ANTIGO-ED
+           DISPLAY "Produto " PROD-ID " ja cadastrado:"
+           DISPLAY "  NOME ATUAL : " PROD-NOME
+           DISPLAY "  PRECO ATUAL: " WS-PRECO-ANTIGO-ED
+
+           IF WS-MODO-LOTE
+               *> Lote roda sem operador - atualizacao automatica.
+               MOVE "S" TO WS-CONFIRMA
+           ELSE
+               DISPLAY "Confirma atualizacao? (S/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-CONFIRMA
+           END-IF
+
+           IF WS-CONFIRMADO
+               IF WS-NOVO-PRECO NOT = PROD-PRECO
+                   PERFORM REGISTRAR-HISTORICO-PRECO
+               END-IF
+               MOVE WS-NOVO-NOME TO PROD-NOME
+               MOVE WS-NOVO-PRECO TO PROD-PRECO
+               MOVE WS-NOVO-QTD TO PROD-QTD
+               MOVE WS-NOVO-QTD-MINIMA TO PROD-QTD-MINIMA
+               *> PROD-STATUS so muda aqui em carga em lote, onde
+               *> TRAN-STATUS do fornecedor e quem manda; o cadastro
+               *> interativo nao deve reativar um produto INATIVO de
+               *> volta so por editar nome/preco/estoque - para isso
+               *> existe o fluxo dedicado INATIVAR-PRODUTO.
+               IF WS-MODO-LOTE
+                   IF WS-NOVO-INATIVO
+                       SET PROD-INATIVO TO TRUE
+                   ELSE
+                       SET PROD-ATIVO TO TRUE
+                   END-IF
+               END-IF
+               REWRITE REG-PRODUTO
+                   INVALID KEY
+                       DISPLAY "ERRO AO ATUALIZAR REGISTRO."
+                       ADD 1 TO WS-QTD-REJEITADOS
+                   NOT INVALID KEY
+                       DISPLAY "OK: ATUALIZADO."
+                       ADD 1 TO WS-QTD-ATUALIZADOS
+               END-REWRITE
+               IF FS-CONTROLE NOT = "00"
+                   MOVE "REWRITE   " TO WS-ERRO-OPERACAO
+                   MOVE FS-CONTROLE TO WS-ERRO-FS
+                   MOVE "Falha de E/S ao atualizar produto" TO
+                        WS-ERRO-MSG
+                   MOVE WS-NOVO-ID TO WS-ERRO-ID
+                   PERFORM REGISTRAR-ERRO-ARQUIVO
+               END-IF
+           ELSE
+               DISPLAY "Atualizacao cancelada."
+               ADD 1 TO WS-QTD-REJEITADOS
+           END-IF.
+
+       INCLUIR-PRODUTO-NOVO.
+           MOVE WS-NOVO-NOME TO PROD-NOME
+           MOVE WS-NOVO-PRECO TO PROD-PRECO
+           MOVE WS-NOVO-QTD TO PROD-QTD
+           MOVE WS-NOVO-QTD-MINIMA TO PROD-QTD-MINIMA
+           IF WS-NOVO-INATIVO
+               SET PROD-INATIVO TO TRUE
+           ELSE
+               SET PROD-ATIVO TO TRUE
+           END-IF
            WRITE REG-PRODUTO
-               INVALID KEY 
-                   REWRITE REG-PRODUTO
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR REGISTRO."
+                   ADD 1 TO WS-QTD-REJEITADOS
                NOT INVALID KEY
                    DISPLAY "OK: GRAVADO."
-           END-WRITE.
-           
+                   ADD 1 TO WS-QTD-INCLUIDOS
+           END-WRITE
+           IF FS-CONTROLE NOT = "00"
+               MOVE "WRITE     " TO WS-ERRO-OPERACAO
+               MOVE FS-CONTROLE TO WS-ERRO-FS
+               MOVE "Falha de E/S ao incluir produto" TO
+                    WS-ERRO-MSG
+               MOVE WS-NOVO-ID TO WS-ERRO-ID
+               PERFORM REGISTRAR-ERRO-ARQUIVO
+           END-IF.
+
+       REGISTRAR-HISTORICO-PRECO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE PROD-ID TO HIST-PROD-ID
+           MOVE PROD-PRECO TO HIST-PRECO-ANTIGO
+           MOVE WS-NOVO-PRECO TO HIST-PRECO-NOVO
+           MOVE WS-ANO-SYS TO HIST-ANO
+           MOVE WS-MES-SYS TO HIST-MES
+           MOVE WS-DIA-SYS TO HIST-DIA
+           MOVE WS-HH-SYS TO HIST-HH
+           MOVE WS-MM-SYS TO HIST-MM
+           MOVE WS-SS-SYS TO HIST-SS
+           WRITE REG-HISTORICO
+           IF FS-HISTORICO NOT = "00"
+               MOVE "HISTORICO " TO WS-ERRO-OPERACAO
+               MOVE FS-HISTORICO TO WS-ERRO-FS
+               MOVE "Falha ao gravar historico de preco" TO
+                    WS-ERRO-MSG
+               MOVE WS-NOVO-ID TO WS-ERRO-ID
+               PERFORM REGISTRAR-ERRO-ARQUIVO
+           END-IF.
