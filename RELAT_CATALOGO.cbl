@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RELAT-CATALOGO.
+
+      *> ***************************************************************
+      *>
+      *> Objetivo: Relatorios do catalogo de produtos, chamado pelo menu
+      *>           principal ou pelo TESTE-INDEX. Le produtos.db de
+      *>           forma sequencial (inicio ao fim) e gera, conforme o
+      *>           modo recebido em LK-MODO-RELATORIO:
+      *>             CATALOGO - listagem paginada com totais por pagina
+      *>                        e total geral do estoque
+      *>             ESTOQUE  - alerta de produtos no ponto de reposicao
+      *>             CSV      - exportacao para produtos.csv
+      *> Compilar: cobc -x -std=ibm -I copybooks TESTE_INDEX.cbl
+      *>           RELAT_CATALOGO.cbl -o menu
+      *> Executar: chamado via MENU-PRINCIPAL, nao roda isolado
+      *>
+      *> ***************************************************************
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-PRODUTOS ASSIGN TO "produtos.db"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS PROD-ID
+                       ALTERNATE RECORD KEY IS PROD-NOME
+                           WITH DUPLICATES
+                       FILE STATUS IS FS-CONTROLE.
+
+                   SELECT ARQ-CSV ASSIGN TO "produtos.csv"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-CSV.
+
+       DATA DIVISION.
+           FILE SECTION.
+               FD ARQ-PRODUTOS.
+               COPY "PRODUTO.cpy".
+
+               FD ARQ-CSV.
+                   01 REG-CSV               PIC X(60).
+
+           WORKING-STORAGE SECTION.
+               01 FS-CONTROLE         PIC XX.
+               01 FS-CSV              PIC XX.
+
+               01 WS-LINHA            PIC X(51) VALUE ALL "-".
+               01 WS-FIM-ARQUIVO      PIC X(01) VALUE "N".
+               01 WS-INCLUIR-INATIVOS PIC X(01) VALUE "N".
+                   88 WS-MOSTRAR-INATIVOS  VALUES "S", "s".
+
+               01 WS-PRECO-ED         PIC ZZZZ9,99.
+               01 WS-VALOR-ITEM       PIC 9(11)V99 VALUE 0.
+
+               01 WS-QTD-LINHAS-PAG   PIC 9(02) VALUE 0.
+               01 WS-MAX-LINHAS-PAG   PIC 9(02) VALUE 20.
+               01 WS-NUM-PAGINA       PIC 9(03) VALUE 1.
+               01 WS-TOTAL-PAGINA     PIC 9(11)V99 VALUE 0.
+               01 WS-TOTAL-GERAL      PIC 9(11)V99 VALUE 0.
+               01 WS-TOTAL-PAG-ED     PIC ZZZZZZZZZ9,99.
+               01 WS-TOTAL-GER-ED     PIC ZZZZZZZZZ9,99.
+
+               01 WS-QTD-REGISTROS    PIC 9(05) VALUE 0.
+
+      *> Preco do CSV e montado a partir das partes inteira/decimal
+      *> sem usar uma picture editada - DECIMAL-POINT IS COMMA faria
+      *> o separador decimal sair como "," e quebraria o formato
+      *> de colunas do arquivo.
+               01 WS-CSV-PRECO-INT    PIC 9(05).
+               01 WS-CSV-PRECO-INT-ED PIC ZZZZ9.
+               01 WS-CSV-PRECO-DEC    PIC 99.
+               01 WS-LINHA-CSV        PIC X(60).
+
+           LINKAGE SECTION.
+               01 LK-MODO-RELATORIO   PIC X(08).
+
+       PROCEDURE DIVISION USING LK-MODO-RELATORIO.
+           OPEN INPUT ARQ-PRODUTOS
+           IF FS-CONTROLE NOT = "00"
+               DISPLAY "ERRO AO ABRIR produtos.db - FS: " FS-CONTROLE
+           ELSE
+               EVALUATE LK-MODO-RELATORIO
+                   WHEN "CATALOGO"
+                       PERFORM GERAR-RELATORIO-CATALOGO
+                   WHEN "ESTOQUE"
+                       PERFORM GERAR-ALERTA-ESTOQUE
+                   WHEN "CSV"
+                       PERFORM GERAR-EXPORTACAO-CSV
+                   WHEN OTHER
+                       DISPLAY "MODO DE RELATORIO INVALIDO: "
+                               LK-MODO-RELATORIO
+               END-EVALUATE
+               CLOSE ARQ-PRODUTOS
+           END-IF.
+
+           GOBACK.
+
+       GERAR-RELATORIO-CATALOGO.
+           DISPLAY "Incluir inativos no relatorio? (S/N): "
+                   WITH NO ADVANCING
+           ACCEPT WS-INCLUIR-INATIVOS
+
+           MOVE 0 TO WS-QTD-LINHAS-PAG
+           MOVE 1 TO WS-NUM-PAGINA
+           MOVE 0 TO WS-TOTAL-PAGINA
+           MOVE 0 TO WS-TOTAL-GERAL
+
+           PERFORM IMPRIMIR-CABECALHO-CATALOGO
+
+           MOVE "N" TO WS-FIM-ARQUIVO
+           PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+               READ ARQ-PRODUTOS NEXT
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       IF PROD-ATIVO OR WS-MOSTRAR-INATIVOS
+                           *> So quebra a pagina quando ha um proximo
+                           *> produto para imprimir - assim nao sobra
+                           *> um cabecalho de pagina sem nenhuma linha.
+                           IF WS-QTD-LINHAS-PAG >= WS-MAX-LINHAS-PAG
+                               PERFORM IMPRIMIR-RODAPE-PAGINA
+                               ADD 1 TO WS-NUM-PAGINA
+                               MOVE 0 TO WS-QTD-LINHAS-PAG
+                               MOVE 0 TO WS-TOTAL-PAGINA
+                               PERFORM IMPRIMIR-CABECALHO-CATALOGO
+                           END-IF
+                           PERFORM IMPRIMIR-LINHA-CATALOGO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM IMPRIMIR-RODAPE-CATALOGO.
+
+       IMPRIMIR-CABECALHO-CATALOGO.
+           DISPLAY WS-LINHA
+           DISPLAY "CATALOGO DE PRODUTOS - PAGINA " WS-NUM-PAGINA
+           DISPLAY WS-LINHA.
+
+       IMPRIMIR-LINHA-CATALOGO.
+           COMPUTE WS-VALOR-ITEM = PROD-PRECO * PROD-QTD
+           MOVE PROD-PRECO TO WS-PRECO-ED
+           DISPLAY "ID: " PROD-ID " | NOME: " PROD-NOME
+           DISPLAY "   R$: " WS-PRECO-ED
+                   " | ESTOQUE: " PROD-QTD
+
+           ADD WS-VALOR-ITEM TO WS-TOTAL-PAGINA
+           ADD WS-VALOR-ITEM TO WS-TOTAL-GERAL
+           ADD 1 TO WS-QTD-LINHAS-PAG.
+
+       IMPRIMIR-RODAPE-PAGINA.
+           MOVE WS-TOTAL-PAGINA TO WS-TOTAL-PAG-ED
+           DISPLAY WS-LINHA
+           DISPLAY "TOTAL DA PAGINA: R$ " WS-TOTAL-PAG-ED
+           DISPLAY " ".
+
+       IMPRIMIR-RODAPE-CATALOGO.
+           IF WS-QTD-LINHAS-PAG > 0
+               PERFORM IMPRIMIR-RODAPE-PAGINA
+           END-IF
+           MOVE WS-TOTAL-GERAL TO WS-TOTAL-GER-ED
+           DISPLAY WS-LINHA
+           DISPLAY "TOTAL GERAL DO ESTOQUE: R$ " WS-TOTAL-GER-ED
+           DISPLAY WS-LINHA.
+
+       GERAR-ALERTA-ESTOQUE.
+           DISPLAY WS-LINHA
+           DISPLAY "ALERTA DE ESTOQUE - PONTO DE REPOSICAO"
+           DISPLAY WS-LINHA
+
+           MOVE 0 TO WS-QTD-REGISTROS
+           MOVE "N" TO WS-FIM-ARQUIVO
+           PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+               READ ARQ-PRODUTOS NEXT
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       IF PROD-ATIVO AND PROD-QTD <= PROD-QTD-MINIMA
+                           PERFORM IMPRIMIR-ALERTA-ESTOQUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-QTD-REGISTROS = 0
+               DISPLAY "Nenhum produto abaixo do estoque minimo."
+           END-IF
+           DISPLAY WS-LINHA.
+
+       IMPRIMIR-ALERTA-ESTOQUE.
+           ADD 1 TO WS-QTD-REGISTROS
+           MOVE PROD-PRECO TO WS-PRECO-ED
+           DISPLAY "ID: " PROD-ID " | NOME: " PROD-NOME
+           DISPLAY "   ESTOQUE: " PROD-QTD
+                   " | MINIMO: " PROD-QTD-MINIMA
+                   " | R$: " WS-PRECO-ED.
+
+       GERAR-EXPORTACAO-CSV.
+           OPEN OUTPUT ARQ-CSV
+           IF FS-CSV NOT = "00"
+               DISPLAY "ERRO AO ABRIR produtos.csv - FS: " FS-CSV
+           ELSE
+               MOVE "PROD_ID,PROD_NOME,PROD_PRECO" TO WS-LINHA-CSV
+               WRITE REG-CSV FROM WS-LINHA-CSV
+
+               MOVE "N" TO WS-FIM-ARQUIVO
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ ARQ-PRODUTOS NEXT
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           IF PROD-ATIVO
+                               PERFORM GRAVAR-LINHA-CSV
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARQ-CSV
+               DISPLAY "Exportacao concluida: produtos.csv"
+           END-IF.
+
+       GRAVAR-LINHA-CSV.
+           MOVE PROD-PRECO TO WS-CSV-PRECO-INT
+           MOVE WS-CSV-PRECO-INT TO WS-CSV-PRECO-INT-ED
+           COMPUTE WS-CSV-PRECO-DEC =
+               (PROD-PRECO - WS-CSV-PRECO-INT) * 100
+           MOVE SPACES TO WS-LINHA-CSV
+           STRING PROD-ID                            DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(PROD-NOME)            DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-PRECO-INT-ED)  DELIMITED BY SIZE
+                  "."                                 DELIMITED BY SIZE
+                  WS-CSV-PRECO-DEC                    DELIMITED BY SIZE
+               INTO WS-LINHA-CSV
+           END-STRING
+           WRITE REG-CSV FROM WS-LINHA-CSV.
